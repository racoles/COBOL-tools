@@ -7,51 +7,860 @@
 *> Notes:
 *>   1) Use the -free flag to compile with the
 *>      free source format:
-*>        cobc -free -x -o sendsms send_sms.cbl
+*>        cobc -free -x -o sendsms send_sms.cbl -I copybooks
 *>   2) textbelt allows one free text a day
-*>      when using 'textbelt' as your API key
-*>   3) Your log will be saved to 'send_sms_log.out'
-*>      It will contain info from textbelt about
-*>      the status of your text:
-*>        "success"       : if your sms was successfully 
+*>      when using 'textbelt' as your API key. Drop a paid key in
+*>      SMSCONFIG (or the SENDSMS_APIKEY environment variable) to
+*>      raise that limit - see 4000-LOAD-APIKEY.
+*>   3) SMSQUEUE is the pending-message queue; worked records land in
+*>      SMSSENT or SMSFAIL. Each send's textbelt response is broken
+*>      out into a record on SMSAUDIT:
+*>        "success"       : if your sms was successfully
 *>                          sent (not if it was
 *>                          successfully delivered)
 *>        "textId"        : ID number needed to track
 *>                          your sms. For example, if
-*>                          your "textId":"12345" you 
+*>                          your "textId":"12345" you
 *>                          can get your sms status using:
 *>                            curl https://textbelt.com/status/12345
-*>        "quotaRemaining": your remaining quota. if you 
+*>                          (SMSSTAT does this for every logged
+*>                          textId and writes SMSRECON.)
+*>        "quotaRemaining": your remaining quota. if you
 *>                          use key=textbelt to use your
 *>                          daily free text then you will
 *>                          see "quotaRemaining":0
-*>        "error"         : any sending errors 
+*>        "error"         : any sending errors
+*>
+*> Modification History:
+*>   2026-08-09  RAC  Drive the send from a recipient/queue file
+*>                     (SMSQUEUE) instead of one hardcoded number so
+*>                     a single run can notify a whole on-call list.
+*>   2026-08-09  RAC  Batch driver now moves each queue record to a
+*>                     sent or failed file once it has been worked,
+*>                     based on the CALL "SYSTEM" return code, so a
+*>                     nightly run clears the whole day's queue.
+*>   2026-08-09  RAC  Capture the textbelt response to SMSRESP.TXT
+*>                     instead of tee-ing it to a log, parse out
+*>                     success/textId/error, and append a fixed-format
+*>                     audit record to SMSAUDIT for send-history
+*>                     reporting.
+*>   2026-08-09  RAC  Load the API key from the SENDSMS_APIKEY
+*>                     environment variable or SMSCONFIG instead of
+*>                     hardcoding the free-trial key, so paid keys
+*>                     don't require a recompile.
+*>   2026-08-09  RAC  Validate each phone number against NANP
+*>                     10-digit format before spending a textbelt
+*>                     call on it; rejects go to SMSSUSP instead of
+*>                     being sent.
+*>   2026-08-09  RAC  Track remaining textbelt quota in SMSQUOTA and
+*>                     stop sending once it hits zero, deferring the
+*>                     rest of the queue to SMSDEFER instead of
+*>                     burning calls against an exhausted key.
+*>   2026-08-09  RAC  Retry CALL "SYSTEM" up to 3 times with a short
+*>                     delay when curl itself fails (nonzero return
+*>                     code) before giving up on a queue record, so a
+*>                     transient network blip doesn't silently drop
+*>                     a notification.
+*>   2026-08-09  RAC  Message text now comes from SMSTMPL, keyed by
+*>                     the queue record's message code, with the
+*>                     ##NAME## and ##TICKET## placeholders merged in
+*>                     from that record - replaces the fixed "HELLO
+*>                     FROM COBOL" literal for codes with a template.
+*>   2026-08-09  RAC  Checkpoint the queue position in SMSCKPT after
+*>                     every record so a run killed partway through
+*>                     resumes where it left off instead of resending
+*>                     the whole queue; SMSSENT/SMSFAIL/SMSSUSP/
+*>                     SMSDEFER switch to append mode on a resumed run
+*>                     so the interrupted run's results aren't lost.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SENDSMS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SMS-QUEUE-FILE ASSIGN TO "SMSQUEUE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SMS-SENT-FILE ASSIGN TO "SMSSENT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SENT-FILE-STATUS.
+    SELECT SMS-FAILED-FILE ASSIGN TO "SMSFAIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FAILED-FILE-STATUS.
+    SELECT SMS-RESPONSE-FILE ASSIGN TO "SMSRESP.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESPONSE-FILE-STATUS.
+    SELECT SMS-AUDIT-FILE ASSIGN TO "SMSAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+    SELECT SMS-CONFIG-FILE ASSIGN TO "SMSCONFIG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-FILE-STATUS.
+    SELECT SMS-SUSPENSE-FILE ASSIGN TO "SMSSUSP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+    SELECT SMS-QUOTA-FILE ASSIGN TO "SMSQUOTA"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-QUOTA-FILE-STATUS.
+    SELECT SMS-DEFERRED-FILE ASSIGN TO "SMSDEFER"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DEFERRED-FILE-STATUS.
+    SELECT SMS-TEMPLATE-FILE ASSIGN TO "SMSTMPL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TEMPLATE-FILE-STATUS.
+    SELECT SMS-CHECKPOINT-FILE ASSIGN TO "SMSCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  SMS-QUEUE-FILE.
+    COPY SMSQUE.
+
+FD  SMS-SENT-FILE.
+    COPY SMSSNT.
+
+FD  SMS-FAILED-FILE.
+    COPY SMSFLD.
+
+FD  SMS-RESPONSE-FILE.
+01  WS-RESPONSE-LINE          PIC X(250).
+
+FD  SMS-AUDIT-FILE.
+    COPY SMSAUD.
+
+FD  SMS-CONFIG-FILE.
+01  WS-CONFIG-LINE            PIC X(65).
+
+FD  SMS-SUSPENSE-FILE.
+    COPY SMSSUS.
+
+FD  SMS-QUOTA-FILE.
+    COPY SMSQUO.
+
+FD  SMS-DEFERRED-FILE.
+    COPY SMSDEF.
+
+FD  SMS-TEMPLATE-FILE.
+    COPY SMSTMP.
+
+FD  SMS-CHECKPOINT-FILE.
+    COPY SMSCKPT.
 
 WORKING-STORAGE SECTION.
 *> curl -X POST https://textbelt.com/text \
 *>    --data-urlencode phone='5555555555' \
 *>    --data-urlencode message='HELLO FROM COBOL' \
-*>    -d key=textbelt     
+*>    -d key=textbelt
+*> WS-MESSAGE-ESC and WS-APIKEY-ESC are the quote-escaped copies of
+*> WS-MESSAGE and WS-APIKEY-RAW (below) actually spliced into this
+*> single-quoted command - see 2750-ESCAPE-QUOTES. Widened past their
+*> source fields' width to leave room for the escape sequence an
+*> embedded apostrophe expands into.
 01  WS-COMMAND.
-    02 FILLER PIC X(13) VALUE "curl -X POST ".
+    02 FILLER PIC X(16) VALUE "curl -s -X POST ".
     02 FILLER PIC X(25) VALUE "https://textbelt.com/text".
     02 FILLER PIC X(25) VALUE " --data-urlencode phone='".
     02 WS-TO-NUMBER PIC X(10).
     02 FILLER PIC X(28) VALUE "' --data-urlencode message='".
-    02 WS-MESSAGE PIC X(120).
+    02 WS-MESSAGE-ESC PIC X(160).
     02 FILLER PIC X(10) VALUE "' -d key='".
-    02 WS-APIKEY PIC X(65).
-    02 FILLER PIC X(24) VALUE "' | tee send_sms_log.out".
-           
+    02 WS-APIKEY-ESC PIC X(90).
+    02 FILLER PIC X(16) VALUE "' -o SMSRESP.TXT".
+
+01  WS-MESSAGE                PIC X(120).
+01  WS-APIKEY-RAW             PIC X(65).
+
+01  WS-ESC-WORK.
+    02 WS-ESC-SOURCE         PIC X(160).
+    02 WS-ESC-SOURCE-LEN     PIC 9(03) COMP.
+    02 WS-ESC-TARGET         PIC X(200).
+    02 WS-ESC-IX             PIC 9(03) COMP.
+    02 WS-ESC-PTR            PIC 9(03) COMP.
+
+01  WS-SWITCHES.
+    02 WS-QUEUE-EOF-SW      PIC X(01) VALUE "N".
+       88 WS-QUEUE-EOF               VALUE "Y".
+    02 WS-RESPONSE-EOF-SW   PIC X(01) VALUE "N".
+       88 WS-RESPONSE-EOF            VALUE "Y".
+    02 WS-AUDIT-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-CONFIG-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-RESPONSE-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-TEMPLATE-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-PHONE-VALID-SW    PIC X(01) VALUE "Y".
+       88 WS-PHONE-VALID             VALUE "Y".
+    02 WS-QUOTA-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-QUOTA-REMAINING   PIC 9(05) VALUE 99999.
+    02 WS-QUOTA-EXHAUSTED-SW PIC X(01) VALUE "N".
+       88 WS-QUOTA-EXHAUSTED         VALUE "Y".
+    02 WS-RETRY-COUNT       PIC 9(01) VALUE 0.
+    02 WS-TEMPLATE-EOF-SW   PIC X(01) VALUE "N".
+       88 WS-TEMPLATE-EOF            VALUE "Y".
+    02 WS-SENT-FILE-STATUS  PIC X(02) VALUE "00".
+    02 WS-FAILED-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-SUSPENSE-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-DEFERRED-FILE-STATUS PIC X(02) VALUE "00".
+    02 WS-CKPT-FILE-STATUS  PIC X(02) VALUE "00".
+    02 WS-RESTART-SW        PIC X(01) VALUE "N".
+       88 WS-RESTART-RUN             VALUE "Y".
+    02 WS-CKPT-ABEND-SW     PIC X(01) VALUE "N".
+       88 WS-CHECKPOINT-ABEND        VALUE "Y".
+    02 WS-FIELDS-SAFE-SW    PIC X(01) VALUE "Y".
+       88 WS-FIELDS-SAFE             VALUE "Y".
+    02 WS-BATCH-FAILED-SW   PIC X(01) VALUE "N".
+       88 WS-BATCH-FAILED            VALUE "Y".
+
+01  WS-CKPT-WORK.
+    02 WS-CKPT-COUNT        PIC 9(05) VALUE 0.
+    02 WS-CKPT-TOTAL        PIC 9(05) VALUE 0.
+    02 WS-RECORDS-DONE      PIC 9(05) VALUE 0.
+    02 WS-SKIP-IX           PIC 9(05) VALUE 0.
+    02 WS-QUEUE-TOTAL-COUNT PIC 9(05) VALUE 0.
+
+01  WS-UNSAFE-COUNT         PIC 9(03) COMP VALUE 0.
+01  WS-TRIM-SOURCE           PIC X(30).
+01  WS-TRIM-LEN              PIC 9(03) COMP VALUE 0.
+
+01  WS-RETRY-DELAY-CMD      PIC X(10) VALUE "sleep 2".
+
+01  WS-TEMPLATE-TABLE.
+    02 WS-TEMPLATE-COUNT    PIC 9(02) COMP VALUE 0.
+    02 WS-TEMPLATE-ENTRY OCCURS 20 TIMES.
+       03 WS-TEMPLATE-CODE  PIC X(06).
+       03 WS-TEMPLATE-TEXT  PIC X(100).
+01  WS-TEMPLATE-IX          PIC 9(02) COMP.
+01  WS-TEMPLATE-FOUND-IX    PIC 9(02) COMP VALUE 0.
+
+01  WS-MERGE-WORK           PIC X(120).
+01  WS-MERGE-BEFORE         PIC X(120).
+01  WS-MERGE-AFTER          PIC X(120).
+01  WS-MERGE-BEFORE-LEN     PIC 9(03) COMP.
+01  WS-MERGE-AFTER-LEN      PIC 9(03) COMP.
+01  WS-MERGE-TALLY          PIC 9(01) COMP.
+01  WS-MERGE-PTR            PIC 9(03) COMP.
+01  WS-MERGE-SEG-LEN        PIC 9(03) COMP.
+01  WS-MERGE-ROOM           PIC S9(04) COMP.
+
+01  WS-RESPONSE-WORK.
+    02 WS-RESPONSE-TEXT     PIC X(250).
+    02 WS-JSON-TOKENS.
+       03 WS-JSON-TOKEN OCCURS 20 TIMES PIC X(40).
+    02 WS-JSON-IX           PIC 9(02) COMP.
+    02 WS-JSON-VALUE-IX     PIC 9(02) COMP.
+
+01  WS-PARSED-RESULT.
+    02 WS-PARSED-SUCCESS    PIC X(01).
+    02 WS-PARSED-TEXTID     PIC X(15).
+    02 WS-PARSED-ERROR      PIC X(60).
+    02 WS-PARSED-QUOTA      PIC 9(05).
+    02 WS-PARSED-QUOTA-FOUND-SW PIC X(01).
+       88 WS-PARSED-QUOTA-FOUND    VALUE "Y".
+
+01  WS-DATE-WORK.
+    02 WS-CURR-DATE         PIC 9(08).
+    02 WS-CURR-DATE-R REDEFINES WS-CURR-DATE.
+       03 WS-CURR-YYYY      PIC 9(04).
+       03 WS-CURR-MM        PIC 9(02).
+       03 WS-CURR-DD        PIC 9(02).
+    02 WS-CURR-TIME         PIC 9(08).
+    02 WS-CURR-TIME-R REDEFINES WS-CURR-TIME.
+       03 WS-CURR-HH        PIC 9(02).
+       03 WS-CURR-MIN       PIC 9(02).
+       03 WS-CURR-SS        PIC 9(02).
+       03 WS-CURR-HH100     PIC 9(02).
+
+01  WS-TIMESTAMP-OUT.
+    02 WS-TS-YYYY           PIC 9(04).
+    02 FILLER               PIC X VALUE "-".
+    02 WS-TS-MM             PIC 9(02).
+    02 FILLER               PIC X VALUE "-".
+    02 WS-TS-DD             PIC 9(02).
+    02 FILLER               PIC X VALUE " ".
+    02 WS-TS-HH             PIC 9(02).
+    02 FILLER               PIC X VALUE ":".
+    02 WS-TS-MIN            PIC 9(02).
+    02 FILLER               PIC X VALUE ":".
+    02 WS-TS-SS             PIC 9(02).
+
 PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    MOVE "5555555555" TO WS-TO-NUMBER.
-    MOVE "HELLO FROM COBOL" TO WS-MESSAGE.
-    MOVE "textbelt" TO WS-APIKEY
-    CALL "SYSTEM" USING WS-COMMAND.
+
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    IF NOT WS-CHECKPOINT-ABEND
+        PERFORM 2000-PROCESS-QUEUE UNTIL WS-QUEUE-EOF
+        PERFORM 9000-TERMINATE
+    END-IF
     STOP RUN.
+
+1000-INITIALIZE.
+    PERFORM 4000-LOAD-APIKEY
+    PERFORM 4100-LOAD-QUOTA
+    PERFORM 1200-LOAD-TEMPLATES
+    PERFORM 4200-LOAD-CHECKPOINT
+    MOVE WS-CKPT-COUNT TO WS-RECORDS-DONE
+    OPEN INPUT SMS-QUEUE-FILE
+    PERFORM 1220-COUNT-QUEUE-RECORDS
+    IF WS-CKPT-COUNT > 0
+        SET WS-RESTART-RUN TO TRUE
+        IF WS-QUEUE-TOTAL-COUNT NOT = WS-CKPT-TOTAL
+            PERFORM 1230-ABEND-CHECKPOINT-MISMATCH
+        ELSE
+            OPEN EXTEND SMS-SENT-FILE
+            IF WS-SENT-FILE-STATUS = "35"
+                OPEN OUTPUT SMS-SENT-FILE
+            END-IF
+            OPEN EXTEND SMS-FAILED-FILE
+            IF WS-FAILED-FILE-STATUS = "35"
+                OPEN OUTPUT SMS-FAILED-FILE
+            END-IF
+            OPEN EXTEND SMS-SUSPENSE-FILE
+            IF WS-SUSPENSE-FILE-STATUS = "35"
+                OPEN OUTPUT SMS-SUSPENSE-FILE
+            END-IF
+            OPEN EXTEND SMS-DEFERRED-FILE
+            IF WS-DEFERRED-FILE-STATUS = "35"
+                OPEN OUTPUT SMS-DEFERRED-FILE
+            END-IF
+            PERFORM 1300-SKIP-CHECKPOINTED-RECORDS
+        END-IF
+    ELSE
+        OPEN OUTPUT SMS-SENT-FILE
+        OPEN OUTPUT SMS-FAILED-FILE
+        OPEN OUTPUT SMS-SUSPENSE-FILE
+        OPEN OUTPUT SMS-DEFERRED-FILE
+    END-IF
+    IF NOT WS-CHECKPOINT-ABEND
+        OPEN EXTEND SMS-AUDIT-FILE
+        IF WS-AUDIT-FILE-STATUS = "35"
+            OPEN OUTPUT SMS-AUDIT-FILE
+        END-IF
+        PERFORM 2100-READ-QUEUE-RECORD
+    END-IF.
+
+1220-COUNT-QUEUE-RECORDS.
+    MOVE 0 TO WS-QUEUE-TOTAL-COUNT
+    PERFORM 1221-COUNT-ONE-QUEUE-RECORD UNTIL WS-QUEUE-EOF
+    CLOSE SMS-QUEUE-FILE
+    OPEN INPUT SMS-QUEUE-FILE
+    MOVE "N" TO WS-QUEUE-EOF-SW.
+
+1221-COUNT-ONE-QUEUE-RECORD.
+    READ SMS-QUEUE-FILE
+        AT END SET WS-QUEUE-EOF TO TRUE
+        NOT AT END ADD 1 TO WS-QUEUE-TOTAL-COUNT
+    END-READ.
+
+1230-ABEND-CHECKPOINT-MISMATCH.
+    DISPLAY "SENDSMS: SMSQUEUE RECORD COUNT (" WS-QUEUE-TOTAL-COUNT
+        ") DOES NOT MATCH THE COUNT SAVED AT THE LAST CHECKPOINT ("
+        WS-CKPT-TOTAL ")."
+    DISPLAY "SENDSMS: REFUSING TO RESUME AGAINST A CHANGED QUEUE - "
+        "RESOLVE SMSQUEUE AND SMSCKPT BY HAND, THEN RERUN."
+    SET WS-CHECKPOINT-ABEND TO TRUE
+    MOVE 16 TO RETURN-CODE
+    CLOSE SMS-QUEUE-FILE.
+
+1300-SKIP-CHECKPOINTED-RECORDS.
+    MOVE 0 TO WS-SKIP-IX
+    PERFORM 1310-SKIP-ONE-QUEUE-RECORD
+        UNTIL WS-SKIP-IX >= WS-CKPT-COUNT OR WS-QUEUE-EOF.
+
+1310-SKIP-ONE-QUEUE-RECORD.
+    READ SMS-QUEUE-FILE
+        AT END SET WS-QUEUE-EOF TO TRUE
+        NOT AT END ADD 1 TO WS-SKIP-IX
+    END-READ.
+
+1200-LOAD-TEMPLATES.
+*> SMSTMPL is optional - a run with no template file simply leaves
+*> WS-TEMPLATE-COUNT at zero, so every record falls back to the
+*> "HELLO FROM COBOL" literal in 2700-BUILD-MESSAGE.
+    MOVE 0 TO WS-TEMPLATE-COUNT
+    MOVE "N" TO WS-TEMPLATE-EOF-SW
+    OPEN INPUT SMS-TEMPLATE-FILE
+    IF WS-TEMPLATE-FILE-STATUS = "00"
+        PERFORM 1210-READ-TEMPLATE-RECORD
+            UNTIL WS-TEMPLATE-EOF OR WS-TEMPLATE-COUNT >= 20
+        CLOSE SMS-TEMPLATE-FILE
+    END-IF.
+
+1210-READ-TEMPLATE-RECORD.
+    READ SMS-TEMPLATE-FILE
+        AT END SET WS-TEMPLATE-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO WS-TEMPLATE-COUNT
+            MOVE TMP-MSG-CODE TO WS-TEMPLATE-CODE(WS-TEMPLATE-COUNT)
+            MOVE TMP-TEXT TO WS-TEMPLATE-TEXT(WS-TEMPLATE-COUNT)
+    END-READ.
+
+2000-PROCESS-QUEUE.
+    IF WS-QUOTA-EXHAUSTED
+        PERFORM 2360-WRITE-DEFERRED-RECORD
+    ELSE
+        PERFORM 2050-VALIDATE-PHONE
+        PERFORM 2060-VALIDATE-MESSAGE-FIELDS
+        IF WS-PHONE-VALID AND WS-FIELDS-SAFE
+            PERFORM 2150-SEND-WITH-RETRY
+        ELSE
+            PERFORM 2350-WRITE-SUSPENSE-RECORD
+        END-IF
+    END-IF
+    ADD 1 TO WS-RECORDS-DONE
+    PERFORM 4210-UPDATE-CHECKPOINT
+    PERFORM 2100-READ-QUEUE-RECORD.
+
+2050-VALIDATE-PHONE.
+*> NANP format is NXX-NXX-XXXX - 10 digits, with the area code and
+*> exchange code's leading digit each restricted to 2-9, not just any
+*> digit.
+    MOVE "Y" TO WS-PHONE-VALID-SW
+    IF QUE-PHONE NOT NUMERIC
+        MOVE "N" TO WS-PHONE-VALID-SW
+    END-IF
+    IF QUE-PHONE(1:1) = "0" OR QUE-PHONE(1:1) = "1"
+        MOVE "N" TO WS-PHONE-VALID-SW
+    END-IF
+    IF QUE-PHONE(4:1) = "0" OR QUE-PHONE(4:1) = "1"
+        MOVE "N" TO WS-PHONE-VALID-SW
+    END-IF.
+
+2060-VALIDATE-MESSAGE-FIELDS.
+*> QUE-NAME and QUE-TICKET-NO are merged straight into WS-COMMAND's
+*> single-quoted curl argument (see 2700-BUILD-MESSAGE), so a stray
+*> quote or shell metacharacter in either one must never reach it -
+*> reject the record to SMSSUSP instead of building the command.
+    MOVE "Y" TO WS-FIELDS-SAFE-SW
+    MOVE 0 TO WS-UNSAFE-COUNT
+    INSPECT QUE-NAME TALLYING WS-UNSAFE-COUNT
+        FOR ALL "'" ALL '"' ALL "`" ALL ";" ALL "$" ALL "\" ALL "|"
+                ALL "&"
+    INSPECT QUE-TICKET-NO TALLYING WS-UNSAFE-COUNT
+        FOR ALL "'" ALL '"' ALL "`" ALL ";" ALL "$" ALL "\" ALL "|"
+                ALL "&"
+    IF WS-UNSAFE-COUNT > 0
+        MOVE "N" TO WS-FIELDS-SAFE-SW
+    END-IF.
+
+2150-SEND-WITH-RETRY.
+    MOVE QUE-PHONE TO WS-TO-NUMBER
+    PERFORM 2700-BUILD-MESSAGE
+*> WS-MESSAGE can carry a template's static text (see 1200-LOAD-
+*> TEMPLATES), which isn't covered by 2060-VALIDATE-MESSAGE-FIELDS'
+*> reject list - escape it into the command's single-quoted argument
+*> instead of trusting its content.
+    MOVE WS-MESSAGE TO WS-ESC-SOURCE
+    MOVE 120 TO WS-ESC-SOURCE-LEN
+    PERFORM 2750-ESCAPE-QUOTES
+    MOVE WS-ESC-TARGET TO WS-MESSAGE-ESC
+    MOVE 0 TO WS-RETRY-COUNT
+    PERFORM 2160-ATTEMPT-SEND
+        WITH TEST AFTER
+        UNTIL RETURN-CODE = 0 OR WS-RETRY-COUNT >= 3
+    IF RETURN-CODE = 0
+        PERFORM 2400-CAPTURE-RESPONSE
+        PERFORM 2500-PARSE-RESPONSE
+        IF WS-PARSED-QUOTA-FOUND
+            PERFORM 4110-UPDATE-QUOTA-LEDGER
+        END-IF
+    ELSE
+        MOVE "N" TO WS-PARSED-SUCCESS
+        MOVE SPACES TO WS-PARSED-TEXTID
+        MOVE "CALL SYSTEM FAILED AFTER RETRIES" TO WS-PARSED-ERROR
+    END-IF
+    PERFORM 2600-WRITE-AUDIT-RECORD
+    IF RETURN-CODE = 0 AND WS-PARSED-SUCCESS = "Y"
+        PERFORM 2200-WRITE-SENT-RECORD
+    ELSE
+        PERFORM 2300-WRITE-FAILED-RECORD
+    END-IF.
+
+2160-ATTEMPT-SEND.
+    ADD 1 TO WS-RETRY-COUNT
+    IF WS-RETRY-COUNT > 1
+        CALL "SYSTEM" USING WS-RETRY-DELAY-CMD
+    END-IF
+    CALL "SYSTEM" USING WS-COMMAND.
+
+2100-READ-QUEUE-RECORD.
+    READ SMS-QUEUE-FILE
+        AT END SET WS-QUEUE-EOF TO TRUE
+    END-READ.
+
+2200-WRITE-SENT-RECORD.
+    MOVE QUE-PHONE TO SNT-PHONE
+    MOVE QUE-NAME TO SNT-NAME
+    MOVE QUE-MSG-CODE TO SNT-MSG-CODE
+    MOVE QUE-TICKET-NO TO SNT-TICKET-NO
+    MOVE QUE-PRIORITY TO SNT-PRIORITY
+    WRITE SNT-RECORD.
+
+2300-WRITE-FAILED-RECORD.
+    MOVE QUE-PHONE TO FLD-PHONE
+    MOVE QUE-NAME TO FLD-NAME
+    MOVE QUE-MSG-CODE TO FLD-MSG-CODE
+    MOVE QUE-TICKET-NO TO FLD-TICKET-NO
+    MOVE QUE-PRIORITY TO FLD-PRIORITY
+    WRITE FLD-RECORD
+    SET WS-BATCH-FAILED TO TRUE.
+
+2350-WRITE-SUSPENSE-RECORD.
+    MOVE QUE-PHONE TO SUS-PHONE
+    MOVE QUE-NAME TO SUS-NAME
+    MOVE QUE-MSG-CODE TO SUS-MSG-CODE
+    MOVE QUE-TICKET-NO TO SUS-TICKET-NO
+    MOVE QUE-PRIORITY TO SUS-PRIORITY
+    WRITE SUS-RECORD
+    SET WS-BATCH-FAILED TO TRUE.
+
+2360-WRITE-DEFERRED-RECORD.
+    MOVE QUE-PHONE TO DEF-PHONE
+    MOVE QUE-NAME TO DEF-NAME
+    MOVE QUE-MSG-CODE TO DEF-MSG-CODE
+    MOVE QUE-TICKET-NO TO DEF-TICKET-NO
+    MOVE QUE-PRIORITY TO DEF-PRIORITY
+    WRITE DEF-RECORD
+    SET WS-BATCH-FAILED TO TRUE.
+
+2400-CAPTURE-RESPONSE.
+*> SMSRESP.TXT is curl's -o target - if curl exited 0 without ever
+*> writing it (or a prior response was cleaned up between runs), it
+*> won't exist. Leave WS-RESPONSE-TEXT blank and let 2500-PARSE-RESPONSE
+*> fail the record like any other unparseable response instead of
+*> abending the whole batch over one missing file.
+    MOVE SPACES TO WS-RESPONSE-TEXT
+    MOVE "N" TO WS-RESPONSE-EOF-SW
+    OPEN INPUT SMS-RESPONSE-FILE
+    IF WS-RESPONSE-FILE-STATUS = "00"
+        PERFORM 2410-READ-RESPONSE-LINE UNTIL WS-RESPONSE-EOF
+        CLOSE SMS-RESPONSE-FILE
+    END-IF.
+
+2410-READ-RESPONSE-LINE.
+    READ SMS-RESPONSE-FILE
+        AT END SET WS-RESPONSE-EOF TO TRUE
+        NOT AT END MOVE WS-RESPONSE-LINE TO WS-RESPONSE-TEXT
+    END-READ.
+
+2500-PARSE-RESPONSE.
+    MOVE SPACES TO WS-JSON-TOKENS
+    MOVE "N" TO WS-PARSED-SUCCESS
+    MOVE SPACES TO WS-PARSED-TEXTID
+    MOVE SPACES TO WS-PARSED-ERROR
+    MOVE ZEROS TO WS-PARSED-QUOTA
+    MOVE "N" TO WS-PARSED-QUOTA-FOUND-SW
+    UNSTRING WS-RESPONSE-TEXT DELIMITED BY '{' OR '}' OR ',' OR ':' OR '"'
+        INTO WS-JSON-TOKEN(1)  WS-JSON-TOKEN(2)  WS-JSON-TOKEN(3)
+             WS-JSON-TOKEN(4)  WS-JSON-TOKEN(5)  WS-JSON-TOKEN(6)
+             WS-JSON-TOKEN(7)  WS-JSON-TOKEN(8)  WS-JSON-TOKEN(9)
+             WS-JSON-TOKEN(10) WS-JSON-TOKEN(11) WS-JSON-TOKEN(12)
+             WS-JSON-TOKEN(13) WS-JSON-TOKEN(14) WS-JSON-TOKEN(15)
+             WS-JSON-TOKEN(16) WS-JSON-TOKEN(17) WS-JSON-TOKEN(18)
+             WS-JSON-TOKEN(19) WS-JSON-TOKEN(20)
+    END-UNSTRING
+    MOVE 1 TO WS-JSON-IX
+    PERFORM 2510-SCAN-JSON-TOKEN UNTIL WS-JSON-IX > 20.
+
+2510-SCAN-JSON-TOKEN.
+    IF WS-JSON-TOKEN(WS-JSON-IX) = "success" OR
+       WS-JSON-TOKEN(WS-JSON-IX) = "textId" OR
+       WS-JSON-TOKEN(WS-JSON-IX) = "error" OR
+       WS-JSON-TOKEN(WS-JSON-IX) = "quotaRemaining"
+        MOVE WS-JSON-IX TO WS-JSON-VALUE-IX
+        PERFORM 2520-ADVANCE-TO-VALUE
+        IF WS-JSON-VALUE-IX <= 20
+            IF WS-JSON-TOKEN(WS-JSON-IX) = "success"
+                IF WS-JSON-TOKEN(WS-JSON-VALUE-IX) = "true"
+                    MOVE "Y" TO WS-PARSED-SUCCESS
+                ELSE
+                    MOVE "N" TO WS-PARSED-SUCCESS
+                END-IF
+            END-IF
+            IF WS-JSON-TOKEN(WS-JSON-IX) = "textId"
+                MOVE WS-JSON-TOKEN(WS-JSON-VALUE-IX) TO WS-PARSED-TEXTID
+            END-IF
+            IF WS-JSON-TOKEN(WS-JSON-IX) = "error"
+                MOVE WS-JSON-TOKEN(WS-JSON-VALUE-IX) TO WS-PARSED-ERROR
+            END-IF
+            IF WS-JSON-TOKEN(WS-JSON-IX) = "quotaRemaining"
+                MOVE WS-JSON-TOKEN(WS-JSON-VALUE-IX) TO WS-PARSED-QUOTA
+                MOVE "Y" TO WS-PARSED-QUOTA-FOUND-SW
+            END-IF
+        END-IF
+    END-IF
+    ADD 1 TO WS-JSON-IX.
+
+2520-ADVANCE-TO-VALUE.
+    ADD 1 TO WS-JSON-VALUE-IX
+    PERFORM 2521-SKIP-BLANK-TOKEN
+        UNTIL WS-JSON-VALUE-IX > 20
+           OR WS-JSON-TOKEN(WS-JSON-VALUE-IX) NOT = SPACES.
+
+2521-SKIP-BLANK-TOKEN.
+    ADD 1 TO WS-JSON-VALUE-IX.
+
+2600-WRITE-AUDIT-RECORD.
+    ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURR-TIME FROM TIME
+    MOVE WS-CURR-YYYY TO WS-TS-YYYY
+    MOVE WS-CURR-MM TO WS-TS-MM
+    MOVE WS-CURR-DD TO WS-TS-DD
+    MOVE WS-CURR-HH TO WS-TS-HH
+    MOVE WS-CURR-MIN TO WS-TS-MIN
+    MOVE WS-CURR-SS TO WS-TS-SS
+    MOVE WS-TIMESTAMP-OUT TO AUD-TIMESTAMP
+    MOVE QUE-PHONE TO AUD-PHONE
+    MOVE WS-PARSED-SUCCESS TO AUD-SUCCESS
+    MOVE WS-PARSED-TEXTID TO AUD-TEXTID
+    MOVE WS-PARSED-ERROR TO AUD-ERROR-TEXT
+    WRITE AUD-RECORD.
+
+2700-BUILD-MESSAGE.
+    MOVE "HELLO FROM COBOL" TO WS-MESSAGE
+    MOVE 0 TO WS-TEMPLATE-FOUND-IX
+    MOVE 1 TO WS-TEMPLATE-IX
+    PERFORM 2710-FIND-TEMPLATE
+        UNTIL WS-TEMPLATE-IX > WS-TEMPLATE-COUNT
+           OR WS-TEMPLATE-FOUND-IX > 0
+    IF WS-TEMPLATE-FOUND-IX > 0
+        MOVE WS-TEMPLATE-TEXT(WS-TEMPLATE-FOUND-IX) TO WS-MERGE-WORK
+        PERFORM 2720-SUBST-NAME
+        PERFORM 2721-SUBST-TICKET
+        MOVE WS-MERGE-WORK TO WS-MESSAGE
+    END-IF.
+
+2710-FIND-TEMPLATE.
+    IF WS-TEMPLATE-CODE(WS-TEMPLATE-IX) = QUE-MSG-CODE
+        MOVE WS-TEMPLATE-IX TO WS-TEMPLATE-FOUND-IX
+    ELSE
+        ADD 1 TO WS-TEMPLATE-IX
+    END-IF.
+
+2720-SUBST-NAME.
+    MOVE SPACES TO WS-MERGE-BEFORE
+    MOVE SPACES TO WS-MERGE-AFTER
+    MOVE 0 TO WS-MERGE-TALLY
+    MOVE 0 TO WS-MERGE-BEFORE-LEN
+    MOVE 0 TO WS-MERGE-AFTER-LEN
+    UNSTRING WS-MERGE-WORK DELIMITED BY "##NAME##"
+        INTO WS-MERGE-BEFORE COUNT IN WS-MERGE-BEFORE-LEN
+             WS-MERGE-AFTER COUNT IN WS-MERGE-AFTER-LEN
+        TALLYING IN WS-MERGE-TALLY
+    END-UNSTRING
+    IF WS-MERGE-TALLY > 1
+        MOVE SPACES TO WS-MERGE-WORK
+        MOVE 1 TO WS-MERGE-PTR
+        IF WS-MERGE-BEFORE-LEN > 0
+            MOVE WS-MERGE-BEFORE-LEN TO WS-MERGE-SEG-LEN
+            PERFORM 2740-CLAMP-MERGE-LEN
+            IF WS-MERGE-SEG-LEN > 0
+                STRING WS-MERGE-BEFORE(1:WS-MERGE-SEG-LEN) DELIMITED BY SIZE
+                    INTO WS-MERGE-WORK WITH POINTER WS-MERGE-PTR
+                END-STRING
+            END-IF
+        END-IF
+        MOVE QUE-NAME TO WS-TRIM-SOURCE
+        MOVE 30 TO WS-TRIM-LEN
+        PERFORM 2730-COMPUTE-TRIM-LEN
+        MOVE WS-TRIM-LEN TO WS-MERGE-SEG-LEN
+        PERFORM 2740-CLAMP-MERGE-LEN
+        MOVE WS-MERGE-SEG-LEN TO WS-TRIM-LEN
+        IF WS-TRIM-LEN > 0
+            STRING WS-TRIM-SOURCE(1:WS-TRIM-LEN) DELIMITED BY SIZE
+                INTO WS-MERGE-WORK WITH POINTER WS-MERGE-PTR
+            END-STRING
+        END-IF
+        IF WS-MERGE-AFTER-LEN > 0
+            MOVE WS-MERGE-AFTER-LEN TO WS-MERGE-SEG-LEN
+            PERFORM 2740-CLAMP-MERGE-LEN
+            IF WS-MERGE-SEG-LEN > 0
+                STRING WS-MERGE-AFTER(1:WS-MERGE-SEG-LEN) DELIMITED BY SIZE
+                    INTO WS-MERGE-WORK WITH POINTER WS-MERGE-PTR
+                END-STRING
+            END-IF
+        END-IF
+    END-IF.
+
+2721-SUBST-TICKET.
+    MOVE SPACES TO WS-MERGE-BEFORE
+    MOVE SPACES TO WS-MERGE-AFTER
+    MOVE 0 TO WS-MERGE-TALLY
+    MOVE 0 TO WS-MERGE-BEFORE-LEN
+    MOVE 0 TO WS-MERGE-AFTER-LEN
+    UNSTRING WS-MERGE-WORK DELIMITED BY "##TICKET##"
+        INTO WS-MERGE-BEFORE COUNT IN WS-MERGE-BEFORE-LEN
+             WS-MERGE-AFTER COUNT IN WS-MERGE-AFTER-LEN
+        TALLYING IN WS-MERGE-TALLY
+    END-UNSTRING
+    IF WS-MERGE-TALLY > 1
+        MOVE SPACES TO WS-MERGE-WORK
+        MOVE 1 TO WS-MERGE-PTR
+        IF WS-MERGE-BEFORE-LEN > 0
+            MOVE WS-MERGE-BEFORE-LEN TO WS-MERGE-SEG-LEN
+            PERFORM 2740-CLAMP-MERGE-LEN
+            IF WS-MERGE-SEG-LEN > 0
+                STRING WS-MERGE-BEFORE(1:WS-MERGE-SEG-LEN) DELIMITED BY SIZE
+                    INTO WS-MERGE-WORK WITH POINTER WS-MERGE-PTR
+                END-STRING
+            END-IF
+        END-IF
+        MOVE SPACES TO WS-TRIM-SOURCE
+        MOVE QUE-TICKET-NO TO WS-TRIM-SOURCE(1:10)
+        MOVE 10 TO WS-TRIM-LEN
+        PERFORM 2730-COMPUTE-TRIM-LEN
+        MOVE WS-TRIM-LEN TO WS-MERGE-SEG-LEN
+        PERFORM 2740-CLAMP-MERGE-LEN
+        MOVE WS-MERGE-SEG-LEN TO WS-TRIM-LEN
+        IF WS-TRIM-LEN > 0
+            STRING WS-TRIM-SOURCE(1:WS-TRIM-LEN) DELIMITED BY SIZE
+                INTO WS-MERGE-WORK WITH POINTER WS-MERGE-PTR
+            END-STRING
+        END-IF
+        IF WS-MERGE-AFTER-LEN > 0
+            MOVE WS-MERGE-AFTER-LEN TO WS-MERGE-SEG-LEN
+            PERFORM 2740-CLAMP-MERGE-LEN
+            IF WS-MERGE-SEG-LEN > 0
+                STRING WS-MERGE-AFTER(1:WS-MERGE-SEG-LEN) DELIMITED BY SIZE
+                    INTO WS-MERGE-WORK WITH POINTER WS-MERGE-PTR
+                END-STRING
+            END-IF
+        END-IF
+    END-IF.
+
+2730-COMPUTE-TRIM-LEN.
+    PERFORM 2731-SHRINK-TRIM-LEN
+        UNTIL WS-TRIM-LEN = 0
+           OR WS-TRIM-SOURCE(WS-TRIM-LEN:1) NOT = SPACE.
+
+2731-SHRINK-TRIM-LEN.
+    SUBTRACT 1 FROM WS-TRIM-LEN.
+
+2740-CLAMP-MERGE-LEN.
+*> WS-MERGE-WORK is PIC X(120) - never STRING past the room left ahead
+*> of WS-MERGE-PTR, so a template+field combination that would overflow
+*> gets trimmed to fit instead of STRING silently truncating wherever
+*> it happens to land.
+    COMPUTE WS-MERGE-ROOM = 121 - WS-MERGE-PTR
+    IF WS-MERGE-ROOM < 0
+        MOVE 0 TO WS-MERGE-ROOM
+    END-IF
+    IF WS-MERGE-SEG-LEN > WS-MERGE-ROOM
+        MOVE WS-MERGE-ROOM TO WS-MERGE-SEG-LEN
+    END-IF.
+
+2750-ESCAPE-QUOTES.
+*> WS-ESC-SOURCE(1:WS-ESC-SOURCE-LEN) goes into WS-COMMAND's
+*> single-quoted arguments verbatim except for this escape, so every
+*> embedded apostrophe is replaced with the standard shell escape
+*> ('\'') that closes the quoted string, inserts a literal apostrophe,
+*> and reopens it - every other shell metacharacter is already inert
+*> inside a single-quoted argument. WS-ESC-TARGET is left in place for
+*> the caller to move into whichever command field is being built.
+    MOVE SPACES TO WS-ESC-TARGET
+    MOVE 1 TO WS-ESC-PTR
+    MOVE 1 TO WS-ESC-IX
+    PERFORM 2751-ESCAPE-ONE-CHAR UNTIL WS-ESC-IX > WS-ESC-SOURCE-LEN.
+
+2751-ESCAPE-ONE-CHAR.
+    IF WS-ESC-SOURCE(WS-ESC-IX:1) = "'"
+        IF WS-ESC-PTR + 3 <= 201
+            STRING "'\''" DELIMITED BY SIZE
+                INTO WS-ESC-TARGET WITH POINTER WS-ESC-PTR
+            END-STRING
+        END-IF
+    ELSE
+        IF WS-ESC-PTR <= 200
+            STRING WS-ESC-SOURCE(WS-ESC-IX:1) DELIMITED BY SIZE
+                INTO WS-ESC-TARGET WITH POINTER WS-ESC-PTR
+            END-STRING
+        END-IF
+    END-IF
+    ADD 1 TO WS-ESC-IX.
+
+4000-LOAD-APIKEY.
+    MOVE SPACES TO WS-APIKEY-RAW
+    ACCEPT WS-APIKEY-RAW FROM ENVIRONMENT "SENDSMS_APIKEY"
+    IF WS-APIKEY-RAW = SPACES
+        OPEN INPUT SMS-CONFIG-FILE
+        IF WS-CONFIG-FILE-STATUS = "00"
+            READ SMS-CONFIG-FILE
+                AT END CONTINUE
+                NOT AT END MOVE WS-CONFIG-LINE TO WS-APIKEY-RAW
+            END-READ
+            CLOSE SMS-CONFIG-FILE
+        END-IF
+    END-IF
+    IF WS-APIKEY-RAW = SPACES
+        MOVE "textbelt" TO WS-APIKEY-RAW
+    END-IF
+*> WS-APIKEY-RAW comes from SMSCONFIG or the environment and, like
+*> a template's static text, isn't covered by 2060-VALIDATE-MESSAGE-
+*> FIELDS' reject list - escape it the same way before it goes into
+*> the command's single-quoted argument.
+    MOVE WS-APIKEY-RAW TO WS-ESC-SOURCE
+    MOVE 65 TO WS-ESC-SOURCE-LEN
+    PERFORM 2750-ESCAPE-QUOTES
+    MOVE WS-ESC-TARGET TO WS-APIKEY-ESC.
+
+4100-LOAD-QUOTA.
+    MOVE 99999 TO WS-QUOTA-REMAINING
+    OPEN INPUT SMS-QUOTA-FILE
+    IF WS-QUOTA-FILE-STATUS = "00"
+        READ SMS-QUOTA-FILE
+            AT END CONTINUE
+            NOT AT END MOVE QUO-REMAINING TO WS-QUOTA-REMAINING
+        END-READ
+        CLOSE SMS-QUOTA-FILE
+    END-IF
+    IF WS-QUOTA-REMAINING = 0
+        SET WS-QUOTA-EXHAUSTED TO TRUE
+    END-IF.
+
+4110-UPDATE-QUOTA-LEDGER.
+    MOVE WS-PARSED-QUOTA TO WS-QUOTA-REMAINING
+    MOVE WS-QUOTA-REMAINING TO QUO-REMAINING
+    OPEN OUTPUT SMS-QUOTA-FILE
+    WRITE QUO-RECORD
+    CLOSE SMS-QUOTA-FILE
+    IF WS-QUOTA-REMAINING = 0
+        SET WS-QUOTA-EXHAUSTED TO TRUE
+    END-IF.
+
+4200-LOAD-CHECKPOINT.
+    MOVE 0 TO WS-CKPT-COUNT
+    MOVE 0 TO WS-CKPT-TOTAL
+    OPEN INPUT SMS-CHECKPOINT-FILE
+    IF WS-CKPT-FILE-STATUS = "00"
+        READ SMS-CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE CKP-COUNT TO WS-CKPT-COUNT
+                MOVE CKP-TOTAL-COUNT TO WS-CKPT-TOTAL
+        END-READ
+        CLOSE SMS-CHECKPOINT-FILE
+    END-IF.
+
+4210-UPDATE-CHECKPOINT.
+    MOVE WS-RECORDS-DONE TO CKP-COUNT
+    MOVE WS-QUEUE-TOTAL-COUNT TO CKP-TOTAL-COUNT
+    OPEN OUTPUT SMS-CHECKPOINT-FILE
+    WRITE CKP-RECORD
+    CLOSE SMS-CHECKPOINT-FILE.
+
+9000-TERMINATE.
+    CLOSE SMS-QUEUE-FILE
+    CLOSE SMS-SENT-FILE
+    CLOSE SMS-DEFERRED-FILE
+    CLOSE SMS-FAILED-FILE
+    CLOSE SMS-SUSPENSE-FILE
+    CLOSE SMS-AUDIT-FILE
+    MOVE 0 TO WS-RECORDS-DONE
+    PERFORM 4210-UPDATE-CHECKPOINT
+*> RETURN-CODE otherwise ends the run as whatever CALL "SYSTEM" last
+*> left it as for the final queue record - report any record that
+*> landed in SMSFAIL/SMSSUSP/SMSDEFER so a cron-driven run's exit
+*> status reflects a partially-failed batch, not just the last record.
+    IF WS-BATCH-FAILED
+        MOVE 4 TO RETURN-CODE
+    END-IF.
+
 END PROGRAM SENDSMS.
