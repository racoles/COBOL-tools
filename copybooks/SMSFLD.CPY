@@ -0,0 +1,11 @@
+      *> Copybook: SMSFLD
+      *> Description: failed-queue record - a copy of a SMSQUE record
+      *>              written here once SENDSMS could not get it sent.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  FLD-RECORD.
+           02 FLD-PHONE         PIC X(10).
+           02 FLD-NAME          PIC X(30).
+           02 FLD-MSG-CODE      PIC X(06).
+           02 FLD-TICKET-NO     PIC X(10).
+           02 FLD-PRIORITY      PIC X(01).
