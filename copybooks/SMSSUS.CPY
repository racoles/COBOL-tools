@@ -0,0 +1,12 @@
+      *> Copybook: SMSSUS
+      *> Description: suspense-queue record - a SMSQUE record that
+      *>              failed phone-format validation before SENDSMS
+      *>              ever built a curl command for it.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  SUS-RECORD.
+           02 SUS-PHONE         PIC X(10).
+           02 SUS-NAME          PIC X(30).
+           02 SUS-MSG-CODE      PIC X(06).
+           02 SUS-TICKET-NO     PIC X(10).
+           02 SUS-PRIORITY      PIC X(01).
