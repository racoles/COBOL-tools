@@ -0,0 +1,12 @@
+      *> Copybook: SMSDEF
+      *> Description: deferred-queue record - a SMSQUE record left
+      *>              unsent because the textbelt quota ran out
+      *>              partway through the batch.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  DEF-RECORD.
+           02 DEF-PHONE         PIC X(10).
+           02 DEF-NAME          PIC X(30).
+           02 DEF-MSG-CODE      PIC X(06).
+           02 DEF-TICKET-NO     PIC X(10).
+           02 DEF-PRIORITY      PIC X(01).
