@@ -0,0 +1,10 @@
+      *> Copybook: SMSTMP
+      *> Description: one message template record - the text may
+      *>              contain the merge placeholders ##NAME## and
+      *>              ##TICKET##, filled in from the recipient's
+      *>              queue record by SENDSMS's merge paragraphs.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  TMP-RECORD.
+           02 TMP-MSG-CODE       PIC X(06).
+           02 TMP-TEXT           PIC X(100).
