@@ -0,0 +1,12 @@
+      *> Copybook: SMSSNT
+      *> Description: sent-queue record - a copy of a SMSQUE record
+      *>              written here once SENDSMS has successfully
+      *>              worked it.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  SNT-RECORD.
+           02 SNT-PHONE         PIC X(10).
+           02 SNT-NAME          PIC X(30).
+           02 SNT-MSG-CODE      PIC X(06).
+           02 SNT-TICKET-NO     PIC X(10).
+           02 SNT-PRIORITY      PIC X(01).
