@@ -0,0 +1,12 @@
+      *> Copybook: SMSAUD
+      *> Description: one send-history audit record, appended to
+      *>              SMSAUDIT for every queue record SENDSMS works,
+      *>              broken out from the textbelt JSON response.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  AUD-RECORD.
+           02 AUD-TIMESTAMP      PIC X(19).
+           02 AUD-PHONE          PIC X(10).
+           02 AUD-SUCCESS        PIC X(01).
+           02 AUD-TEXTID         PIC X(15).
+           02 AUD-ERROR-TEXT     PIC X(60).
