@@ -0,0 +1,8 @@
+      *> Copybook: SMSQUO
+      *> Description: single-record textbelt quota ledger, rewritten
+      *>              after every send from the response's
+      *>              "quotaRemaining" value.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  QUO-RECORD.
+           02 QUO-REMAINING     PIC 9(05).
