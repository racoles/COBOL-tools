@@ -0,0 +1,10 @@
+      *> Copybook: SMSREC
+      *> Description: one delivery-reconciliation record written by
+      *>              SMSSTAT for each textId it polled.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  REC-RECORD.
+           02 REC-TIMESTAMP      PIC X(19).
+           02 REC-PHONE          PIC X(10).
+           02 REC-TEXTID         PIC X(15).
+           02 REC-STATUS         PIC X(10).
