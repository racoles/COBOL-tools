@@ -0,0 +1,14 @@
+      *> Copybook: SMSCKPT
+      *> Description: single-record restart checkpoint - the count of
+      *>              SMSQUEUE records already worked by a prior run
+      *>              of SENDSMS, so an interrupted batch can resume
+      *>              instead of re-sending its whole queue.
+      *>              CKP-TOTAL-COUNT is the total record count SMSQUEUE
+      *>              held at that checkpoint, so a resume can confirm
+      *>              the queue file is still the one it was interrupted
+      *>              against before trusting CKP-COUNT to skip records.
+      *> Author: Rebecca Ann Coles
+      *>
+       01  CKP-RECORD.
+           02 CKP-COUNT         PIC 9(05).
+           02 CKP-TOTAL-COUNT   PIC 9(05).
