@@ -0,0 +1,13 @@
+      *> Copybook: SMSQUE
+      *> Description: one outbound-message queue record, shared by
+      *>              SENDSMS's batch driver and the various queue
+      *>              files it moves records between (pending, sent,
+      *>              failed, suspense).
+      *> Author: Rebecca Ann Coles
+      *>
+       01  QUE-RECORD.
+           02 QUE-PHONE         PIC X(10).
+           02 QUE-NAME          PIC X(30).
+           02 QUE-MSG-CODE      PIC X(06).
+           02 QUE-TICKET-NO     PIC X(10).
+           02 QUE-PRIORITY      PIC X(01).
