@@ -0,0 +1,219 @@
+*> Program: SMSSTAT
+*> Description: reconcile textbelt delivery status for every textId
+*>              SENDSMS has logged to its audit file. "success" from
+*>              SENDSMS only means textbelt accepted the send - this
+*>              program polls textbelt.com/status/{textId} to find
+*>              out whether the text was actually DELIVERED.
+*> Author: Rebecca Ann Coles
+*> Date: 08/09/2026
+*> Tectonics: cobc (GnuCOBOL)
+*>
+*> Notes:
+*>   1) Use the -free flag to compile with the
+*>      free source format:
+*>        cobc -free -x -o smsstat send_sms_stat.cbl -I copybooks
+*>   2) Reads SMSAUDIT (written by SENDSMS), polls textbelt for every
+*>      record with a textId, and writes SMSRECON with one of
+*>      DELIVERED, FAILED or PENDING for each.
+*>
+*> Modification History:
+*>   2026-08-09  RAC  Initial version.
+*>   2026-08-09  RAC  Guard the audit and status-response file opens
+*>                     with FILE STATUS checks so a first run before
+*>                     SENDSMS has produced SMSAUDIT (or a poll whose
+*>                     curl call never wrote a response) produces an
+*>                     empty SMSRECON instead of abending.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SMSSTAT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SMS-AUDIT-FILE ASSIGN TO "SMSAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+    SELECT SMS-RECON-FILE ASSIGN TO "SMSRECON"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RECON-FILE-STATUS.
+    SELECT SMS-STATUS-RESP-FILE ASSIGN TO "SMSSTATR.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-RESP-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SMS-AUDIT-FILE.
+    COPY SMSAUD.
+
+FD  SMS-RECON-FILE.
+    COPY SMSREC.
+
+FD  SMS-STATUS-RESP-FILE.
+01  WS-STATUS-RESP-LINE       PIC X(250).
+
+WORKING-STORAGE SECTION.
+01  WS-COMMAND                PIC X(120).
+
+01  WS-SWITCHES.
+    02 WS-AUDIT-EOF-SW        PIC X(01) VALUE "N".
+       88 WS-AUDIT-EOF                  VALUE "Y".
+    02 WS-STATUS-EOF-SW       PIC X(01) VALUE "N".
+       88 WS-STATUS-EOF                 VALUE "Y".
+    02 WS-AUDIT-FILE-STATUS   PIC X(02) VALUE "00".
+    02 WS-RECON-FILE-STATUS   PIC X(02) VALUE "00".
+    02 WS-STATUS-RESP-FILE-STATUS PIC X(02) VALUE "00".
+
+01  WS-RESPONSE-WORK.
+    02 WS-RESPONSE-TEXT       PIC X(250).
+    02 WS-JSON-TOKENS.
+       03 WS-JSON-TOKEN OCCURS 20 TIMES PIC X(40).
+    02 WS-JSON-IX             PIC 9(02) COMP.
+    02 WS-JSON-VALUE-IX       PIC 9(02) COMP.
+
+01  WS-PARSED-STATUS          PIC X(10).
+
+01  WS-DATE-WORK.
+    02 WS-CURR-DATE           PIC 9(08).
+    02 WS-CURR-DATE-R REDEFINES WS-CURR-DATE.
+       03 WS-CURR-YYYY        PIC 9(04).
+       03 WS-CURR-MM          PIC 9(02).
+       03 WS-CURR-DD          PIC 9(02).
+    02 WS-CURR-TIME           PIC 9(08).
+    02 WS-CURR-TIME-R REDEFINES WS-CURR-TIME.
+       03 WS-CURR-HH          PIC 9(02).
+       03 WS-CURR-MIN         PIC 9(02).
+       03 WS-CURR-SS          PIC 9(02).
+       03 WS-CURR-HH100       PIC 9(02).
+
+01  WS-TIMESTAMP-OUT.
+    02 WS-TS-YYYY             PIC 9(04).
+    02 FILLER                 PIC X VALUE "-".
+    02 WS-TS-MM               PIC 9(02).
+    02 FILLER                 PIC X VALUE "-".
+    02 WS-TS-DD               PIC 9(02).
+    02 FILLER                 PIC X VALUE " ".
+    02 WS-TS-HH               PIC 9(02).
+    02 FILLER                 PIC X VALUE ":".
+    02 WS-TS-MIN              PIC 9(02).
+    02 FILLER                 PIC X VALUE ":".
+    02 WS-TS-SS               PIC 9(02).
+
+PROCEDURE DIVISION.
+
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-AUDIT-RECORD UNTIL WS-AUDIT-EOF
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT SMS-AUDIT-FILE
+    OPEN OUTPUT SMS-RECON-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        SET WS-AUDIT-EOF TO TRUE
+    ELSE
+        PERFORM 2100-READ-AUDIT-RECORD
+    END-IF.
+
+2000-PROCESS-AUDIT-RECORD.
+    IF AUD-TEXTID NOT = SPACES
+        PERFORM 2200-POLL-STATUS
+        PERFORM 2300-CAPTURE-STATUS-RESPONSE
+        PERFORM 2400-PARSE-STATUS-RESPONSE
+        PERFORM 2500-WRITE-RECON-RECORD
+    END-IF
+    PERFORM 2100-READ-AUDIT-RECORD.
+
+2100-READ-AUDIT-RECORD.
+    READ SMS-AUDIT-FILE
+        AT END SET WS-AUDIT-EOF TO TRUE
+    END-READ.
+
+2200-POLL-STATUS.
+    MOVE SPACES TO WS-COMMAND
+    STRING "curl -s https://textbelt.com/status/" DELIMITED BY SIZE
+           AUD-TEXTID DELIMITED BY SPACE
+           " -o SMSSTATR.TXT" DELIMITED BY SIZE
+        INTO WS-COMMAND
+    END-STRING
+    CALL "SYSTEM" USING WS-COMMAND.
+
+2300-CAPTURE-STATUS-RESPONSE.
+    MOVE SPACES TO WS-RESPONSE-TEXT
+    MOVE "N" TO WS-STATUS-EOF-SW
+    OPEN INPUT SMS-STATUS-RESP-FILE
+    IF WS-STATUS-RESP-FILE-STATUS = "00"
+        PERFORM 2310-READ-STATUS-RESP-LINE UNTIL WS-STATUS-EOF
+        CLOSE SMS-STATUS-RESP-FILE
+    END-IF.
+
+2310-READ-STATUS-RESP-LINE.
+    READ SMS-STATUS-RESP-FILE
+        AT END SET WS-STATUS-EOF TO TRUE
+        NOT AT END MOVE WS-STATUS-RESP-LINE TO WS-RESPONSE-TEXT
+    END-READ.
+
+2400-PARSE-STATUS-RESPONSE.
+    MOVE SPACES TO WS-JSON-TOKENS
+    MOVE "PENDING" TO WS-PARSED-STATUS
+    UNSTRING WS-RESPONSE-TEXT DELIMITED BY '{' OR '}' OR ',' OR ':' OR '"'
+        INTO WS-JSON-TOKEN(1)  WS-JSON-TOKEN(2)  WS-JSON-TOKEN(3)
+             WS-JSON-TOKEN(4)  WS-JSON-TOKEN(5)  WS-JSON-TOKEN(6)
+             WS-JSON-TOKEN(7)  WS-JSON-TOKEN(8)  WS-JSON-TOKEN(9)
+             WS-JSON-TOKEN(10) WS-JSON-TOKEN(11) WS-JSON-TOKEN(12)
+             WS-JSON-TOKEN(13) WS-JSON-TOKEN(14) WS-JSON-TOKEN(15)
+             WS-JSON-TOKEN(16) WS-JSON-TOKEN(17) WS-JSON-TOKEN(18)
+             WS-JSON-TOKEN(19) WS-JSON-TOKEN(20)
+    END-UNSTRING
+    MOVE 1 TO WS-JSON-IX
+    PERFORM 2410-SCAN-JSON-TOKEN UNTIL WS-JSON-IX > 20.
+
+2410-SCAN-JSON-TOKEN.
+    IF WS-JSON-TOKEN(WS-JSON-IX) = "status"
+        MOVE WS-JSON-IX TO WS-JSON-VALUE-IX
+        PERFORM 2420-ADVANCE-TO-VALUE
+        IF WS-JSON-VALUE-IX <= 20
+            IF WS-JSON-TOKEN(WS-JSON-VALUE-IX) = "DELIVERED"
+                MOVE "DELIVERED" TO WS-PARSED-STATUS
+            ELSE
+                IF WS-JSON-TOKEN(WS-JSON-VALUE-IX) = "FAILED"
+                    MOVE "FAILED" TO WS-PARSED-STATUS
+                ELSE
+                    MOVE "PENDING" TO WS-PARSED-STATUS
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    ADD 1 TO WS-JSON-IX.
+
+2420-ADVANCE-TO-VALUE.
+    ADD 1 TO WS-JSON-VALUE-IX
+    PERFORM 2421-SKIP-BLANK-TOKEN
+        UNTIL WS-JSON-VALUE-IX > 20
+           OR WS-JSON-TOKEN(WS-JSON-VALUE-IX) NOT = SPACES.
+
+2421-SKIP-BLANK-TOKEN.
+    ADD 1 TO WS-JSON-VALUE-IX.
+
+2500-WRITE-RECON-RECORD.
+    ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURR-TIME FROM TIME
+    MOVE WS-CURR-YYYY TO WS-TS-YYYY
+    MOVE WS-CURR-MM TO WS-TS-MM
+    MOVE WS-CURR-DD TO WS-TS-DD
+    MOVE WS-CURR-HH TO WS-TS-HH
+    MOVE WS-CURR-MIN TO WS-TS-MIN
+    MOVE WS-CURR-SS TO WS-TS-SS
+    MOVE WS-TIMESTAMP-OUT TO REC-TIMESTAMP
+    MOVE AUD-PHONE TO REC-PHONE
+    MOVE AUD-TEXTID TO REC-TEXTID
+    MOVE WS-PARSED-STATUS TO REC-STATUS
+    WRITE REC-RECORD.
+
+9000-TERMINATE.
+    IF WS-AUDIT-FILE-STATUS NOT = "35"
+        CLOSE SMS-AUDIT-FILE
+    END-IF
+    CLOSE SMS-RECON-FILE.
+
+END PROGRAM SMSSTAT.
